@@ -12,8 +12,14 @@
       *NADA
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT BASE ASSIGN
-           "C:\Users\rasec97\Desktop\AgendaCOBOL\base.dat"
+           SELECT BASE ASSIGN TO DYNAMIC WS-RUTA-BASE
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORTE ASSIGN
+           "REPORTE.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BASE-RESPALDO ASSIGN TO DYNAMIC WS-NOMBRE-RESPALDO
            ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -21,11 +27,18 @@
            FD BASE.
            01 REG-CONTACTO        PIC X(93).
 
+           FD REPORTE.
+           01 REG-REPORTE         PIC X(94).
+
+           FD BASE-RESPALDO.
+           01 REG-RESPALDO        PIC X(93).
+
 
        WORKING-STORAGE SECTION.
 
+       77  WS-RUTA-BASE           PIC X(100) VALUE SPACES.
        77  WS-SW                  PIC X VALUE SPACES.
-       77  WS-CONTADOR            PIC 99 VALUE 11.
+       77  WS-CONTADOR            PIC 9(03) VALUE ZERO.
       * 77  WS-INDICE              PIC 99.
        77  WS-PAUSAR-SC           PIC X VALUE SPACES.
 
@@ -34,6 +47,34 @@
        77  WS-VAR                 PIC 99.
        77  WS-RW                  PIC 99.
        77  WS-CONTADOR-RW         PIC 99.
+       77  WS-INDICE-TABLA        PIC 9(03).
+       77  WS-BORRAR-NUM          PIC 9(03).
+       77  WS-INDICE-LISTA        PIC 9(03) VALUE ZERO.
+       77  WS-FILA-PAGINA         PIC 99.
+       77  WS-LINEA-PANTALLA      PIC 99.
+       77  WS-FILAS-POR-PAGINA    PIC 99 VALUE 10.
+       77  WS-LINEAS-PAGINA-RPT   PIC 99.
+       77  WS-LINEAS-POR-PAGINA   PIC 99 VALUE 40.
+       77  WS-PAGINA-RPT          PIC 999.
+       77  WS-FECHA-RPT           PIC 9(06).
+       77  WS-SW-VALIDO           PIC X VALUE "S".
+       77  WS-CORREO-USUARIO      PIC A(40).
+       77  WS-CORREO-DOMINIO      PIC A(40).
+       77  WS-PUNTO-DOMINIO       PIC 99.
+       77  WS-SW-RESPALDO         PIC X VALUE SPACES.
+       77  WS-NOMBRE-RESPALDO     PIC X(100) VALUE SPACES.
+       77  WS-POS-SEP             PIC 9(03) VALUE ZERO.
+       77  WS-IDX-RUTA            PIC 9(03) VALUE ZERO.
+       77  WS-BUSQUEDA-APELLIDO   PIC A(12) VALUE SPACES.
+       77  WS-BUSQUEDA-TELEFONO   PIC 9(10) VALUE ZERO.
+       77  WS-NUM-CEL-ALFA        PIC X(10) VALUE SPACES.
+
+       01  WS-LINEA-REPORTE.
+           05 WSR-COL1            PIC X(12).
+           05 WSR-COL2            PIC X(14).
+           05 WSR-COL3            PIC X(14).
+           05 WSR-COL4            PIC X(14).
+           05 WSR-COL5            PIC X(40).
 
 
        01  WS-AREAS-A-USAR.
@@ -45,7 +86,7 @@
               10 FILLER           PIC X(03) VALUE SPACES.
               10 WS-CORREO        PIC A(40).
 
-       01  WS-TABLA OCCURS 99 TIMES
+       01  WS-TABLA OCCURS 999 TIMES
            INDEXED BY WS-INDICE.
 
            05 WS-TAB-NOMBRE       PIC A(10).
@@ -70,7 +111,10 @@
            05 LINE 06 COL 10 VALUE "1 NUEVO CONTACTO ".
            05 LINE 06 COL 35 VALUE "2 EDITAR ".
            05 LINE 06 COL 56 VALUE "3 SALIR ".
-           05 LINE 07 COL 10 VALUE
+           05 LINE 07 COL 10 VALUE "4 BORRAR ".
+           05 LINE 07 COL 35 VALUE "5 REPORTE ".
+           05 LINE 07 COL 56 VALUE "6 BUSCAR ".
+           05 LINE 08 COL 10 VALUE
            "__________________________________________________________".
            05 LINE 23 COL 10 VALUE "OPCION: ".
            05 LINE 24 COL 10 VALUE
@@ -110,12 +154,15 @@
 
        01  SS-CONTACTOS
            FOREGROUND-COLOR IS 02 HIGHLIGHT.
-           05 LINE 10 COL 03 VALUE "NOMBRE ".
-           05 LINE 10 COL 13 VALUE "A.PATERNO ".
-           05 LINE 10 COL 25 VALUE "A.MATERNO ".
-           05 LINE 10 COL 37 VALUE "TELEFONO ".
-           05 LINE 10 COL 50 VALUE "CORREO ".
-           05 PIC X USING WS-PAUSAR-SC LINE 17 COL 26.
+           05 LINE 10 COL 01 VALUE "NUM".
+           05 LINE 10 COL 04 VALUE "NOMBRE ".
+           05 LINE 10 COL 15 VALUE "A.PATERNO ".
+           05 LINE 10 COL 28 VALUE "A.MATERNO ".
+           05 LINE 10 COL 41 VALUE "TELEFONO ".
+           05 LINE 10 COL 52 VALUE "CORREO ".
+           05 LINE 23 COL 10 VALUE
+           "PAG. SIGUIENTE: ENTER    S/N PARA SALIR: ".
+           05 PIC X USING WS-PAUSAR-SC LINE 23 COL 53.
 
        01  SS-OPCION-INVALIDA
            FOREGROUND-COLOR IS 02 HIGHLIGHT.
@@ -134,11 +181,53 @@
            05 LINE 20 COL 35 VALUE "|_____________________________|".
            05 PIC X USING WS-OPCION LINE 19 COL 63 .
 
+       01  SS-BORRAR-CONTACTO
+           FOREGROUND-COLOR IS 02 HIGHLIGHT.
+           05 LINE 22 COL 10 VALUE
+           "NUMERO DE CONTACTO A BORRAR: ".
+           05 PIC 999 USING WS-BORRAR-NUM LINE 22 COL 40.
+
+       01  SS-BUSCAR-CONTACTO
+           FOREGROUND-COLOR IS 02 HIGHLIGHT.
+           05 LINE 14 COL 30 VALUE
+           "_________________________________________________".
+           05 LINE 15 COL 30 VALUE
+           "|APELLIDO (PATERNO O MATERNO):                  |".
+           05 LINE 16 COL 30 VALUE
+           "|TELEFONO:                                      |".
+           05 LINE 17 COL 30 VALUE
+           "-------------------------------------------------".
+
+       01  SS-RESULTADO-BUSQUEDA
+           FOREGROUND-COLOR IS 02 HIGHLIGHT.
+           05 LINE 14 COL 30 VALUE
+           "_________________________________________________".
+           05 LINE 15 COL 30 VALUE
+           "|NOMBRE:                                        |".
+           05 LINE 16 COL 30 VALUE
+           "|APELLIDO PATERNO:                              |".
+           05 LINE 17 COL 30 VALUE
+           "|APELLIDO MATERNO:                              |".
+           05 LINE 18 COL 30 VALUE
+           "|TELEFONO:                                      |".
+           05 LINE 19 COL 30 VALUE
+           "|CORREO:                                        |".
+           05 LINE 20 COL 30 VALUE
+           "-------------------------------------------------".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM 050-INICIALIZAR-RUTA THRU 050-FIN.
 
       * SET WS-INDICE TO 0.
 
+       050-INICIALIZAR-RUTA.
+           ACCEPT WS-RUTA-BASE FROM ENVIRONMENT "AGENDA_BASE_PATH".
+           IF WS-RUTA-BASE = SPACES
+               MOVE "base.dat" TO WS-RUTA-BASE
+           END-IF.
+       050-FIN. EXIT.
+
        100-MUESTRA-PANTALLA-INICIAL.
            DISPLAY SS-LIMPIAR-PANTALLA
 
@@ -149,18 +238,16 @@
 
            120-LEER-ARCHIVO.
 
+           MOVE ZERO TO WS-CONTADOR.
            PERFORM UNTIL WS-SW = 'Y'
-               ADD 1 TO WS-CONTADOR
                READ BASE INTO REG-CONTACTO
                AT END MOVE 'Y' TO WS-SW
                NOT AT END
+               ADD 1 TO WS-CONTADOR
                MOVE REG-CONTACTO TO WS-TABLA(WS-CONTADOR)
-               DISPLAY WS-TABLA(WS-CONTADOR) LINE WS-CONTADOR
-               COL 3
                END-READ
            END-PERFORM.
                MOVE ' ' TO WS-SW.
-               MOVE 11 TO WS-CONTADOR.
 
            120-FIN. EXIT.
            130-CERRAR-ARCHIVO.
@@ -178,7 +265,14 @@
                PERFORM 300-IMPRIME-ARCHIVO THRU 300-FIN
            ELSE IF WS-OPCION = 3
                PERFORM 400-SALIR
-           ELSE IF WS-OPCION NOT EQUAL TO '1' OR '2' OR '3'
+           ELSE IF WS-OPCION = 4
+               PERFORM 800-BORRAR-CONTACTO THRU 800-FIN
+           ELSE IF WS-OPCION = 5
+               PERFORM 900-GENERA-REPORTE THRU 900-FIN
+           ELSE IF WS-OPCION = 6
+               PERFORM 1000-BUSCAR-CONTACTO THRU 1000-FIN
+           ELSE IF WS-OPCION NOT EQUAL TO '1' OR '2' OR '3' OR '4'
+                                       OR '5' OR '6'
                DISPLAY SS-OPCION-INVALIDA
                ACCEPT SS-OPCION-INVALIDA
                PERFORM 100-MUESTRA-PANTALLA-INICIAL THRU 100-FIN
@@ -194,17 +288,51 @@
            ACCEPT WS-NOMBRE         LINE 15 COL 50.
            ACCEPT WS-APE-PATERNO    LINE 16 COL 50.
            ACCEPT WS-APE-MATERNO    LINE 17 COL 50.
-           ACCEPT WS-NUM-CEL        LINE 18 COL 50.
+           MOVE SPACES TO WS-NUM-CEL-ALFA.
+           ACCEPT WS-NUM-CEL-ALFA   LINE 18 COL 50.
            ACCEPT WS-CORREO         LINE 19 COL 50.
-           PERFORM 600-BUSCAR-EN-TABLA THRU 600-FIN.
+           PERFORM 205-VALIDAR-CONTACTO THRU 205-FIN.
+           IF WS-SW-VALIDO = "N"
+               PERFORM 200-NUEVO-CONTACTO THRU 200-FIN
+           ELSE
+               PERFORM 600-BUSCAR-EN-TABLA THRU 600-FIN
+           END-IF.
       *     GO TO 600-BUSCAR-EN-TABLA.
 
+       205-VALIDAR-CONTACTO.
+           MOVE "S" TO WS-SW-VALIDO.
+           IF WS-NUM-CEL-ALFA IS NOT NUMERIC
+               OR WS-NUM-CEL-ALFA = ALL "0"
+               MOVE "N" TO WS-SW-VALIDO
+               DISPLAY "TELEFONO INVALIDO" LINE 21 COL 30
+               ACCEPT  WS-PAUSAR-SC LINE 21 COL 50
+           ELSE
+               MOVE WS-NUM-CEL-ALFA TO WS-NUM-CEL
+           END-IF.
+           MOVE SPACES TO WS-CORREO-USUARIO WS-CORREO-DOMINIO.
+           UNSTRING WS-CORREO DELIMITED BY "@"
+               INTO WS-CORREO-USUARIO WS-CORREO-DOMINIO
+           END-UNSTRING.
+           MOVE ZERO TO WS-PUNTO-DOMINIO.
+           INSPECT WS-CORREO-DOMINIO TALLYING WS-PUNTO-DOMINIO
+               FOR ALL ".".
+           IF      WS-CORREO-USUARIO = SPACES
+               OR  WS-CORREO-DOMINIO = SPACES
+               OR  WS-PUNTO-DOMINIO = ZERO
+               OR  WS-CORREO-DOMINIO(1:1) = "."
+                   MOVE "N" TO WS-SW-VALIDO
+                   DISPLAY "CORREO INVALIDO" LINE 22 COL 30
+                   ACCEPT  WS-PAUSAR-SC LINE 22 COL 48
+           END-IF.
+       205-FIN. EXIT.
+
 
 
       *implementar otro proceso para  borrar primer impresion de archivo
       *y mostrar datos de tabla
 
        210-ABRIR-ARCHIVO.
+           PERFORM 215-RESPALDAR-ARCHIVO THRU 215-RESPALDO-FIN.
            OPEN EXTEND BASE.
        210-FIN. EXIT.
 
@@ -239,15 +367,42 @@
        200-FIN. EXIT.
 
        300-IMPRIME-ARCHIVO.
-      *     DISPLAY SS-IMPRIME-ARCHIVO
-      *     ACCEPT SS-IMPRIME-ARCHIVO.
-           DISPLAY SS-LIMPIAR-PANTALLA
-           PERFORM UNTIL WS-VAR = 5
-           ADD 1 TO WS-VAR
-           DISPLAY WS-TABLA(WS-VAR) LINE WS-VAR COL 1
-
-           DISPLAY WS-TAB-NUM-CEL(1) LINE 20 COL 1
+           MOVE ZERO  TO WS-INDICE-LISTA.
+           MOVE SPACE TO WS-PAUSAR-SC.
+           PERFORM UNTIL WS-INDICE-LISTA >= WS-CONTADOR
+                      OR WS-PAUSAR-SC = "S" OR WS-PAUSAR-SC = "s"
+               DISPLAY SS-LIMPIAR-PANTALLA
+               DISPLAY SS-CONTACTOS
+               MOVE 12   TO WS-LINEA-PANTALLA
+               MOVE ZERO TO WS-FILA-PAGINA
+               PERFORM UNTIL WS-FILA-PAGINA = WS-FILAS-POR-PAGINA
+                          OR WS-INDICE-LISTA >= WS-CONTADOR
+                   ADD 1 TO WS-INDICE-LISTA
+                   ADD 1 TO WS-FILA-PAGINA
+                   DISPLAY WS-INDICE-LISTA
+                       LINE WS-LINEA-PANTALLA COL 01
+                   DISPLAY WS-TAB-NOMBRE(WS-INDICE-LISTA)
+                       LINE WS-LINEA-PANTALLA COL 04
+                   DISPLAY WS-TAB-APE-PATERNO(WS-INDICE-LISTA)
+                       LINE WS-LINEA-PANTALLA COL 15
+                   DISPLAY WS-TAB-APE-MATERNO(WS-INDICE-LISTA)
+                       LINE WS-LINEA-PANTALLA COL 28
+                   DISPLAY WS-TAB-NUM-CEL(WS-INDICE-LISTA)
+                       LINE WS-LINEA-PANTALLA COL 41
+                   DISPLAY WS-TAB-CORREO(WS-INDICE-LISTA)
+                       LINE WS-LINEA-PANTALLA COL 52
+                   ADD 1 TO WS-LINEA-PANTALLA
+               END-PERFORM
+               IF WS-INDICE-LISTA < WS-CONTADOR
+                   ACCEPT SS-CONTACTOS
+               END-IF
            END-PERFORM.
+           IF WS-CONTADOR = ZERO
+               DISPLAY SS-LIMPIAR-PANTALLA
+               DISPLAY SS-CONTACTOS
+               DISPLAY "NO HAY CONTACTOS CARGADOS" LINE 12 COL 03
+               ACCEPT  WS-PAUSAR-SC LINE 12 COL 30
+           END-IF.
 
        300-FIN. EXIT.
 
@@ -271,18 +426,185 @@
            SEARCH WS-TABLA AT END DISPLAY "No duplicado"
           PERFORM 210-ABRIR-ARCHIVO
            THRU 200-FIN
-           WHEN  WS-TAB-NOMBRE(WS-INDICE) = WS-NOMBRE
-      *           DISPLAY "DUPLICADO"
+           WHEN  WS-TAB-APE-PATERNO(WS-INDICE) = WS-APE-PATERNO
+           AND   WS-TAB-APE-MATERNO(WS-INDICE) = WS-APE-MATERNO
+           AND   WS-TAB-NUM-CEL(WS-INDICE)     = WS-NUM-CEL
              PERFORM 500-CONTACTO-DUPLICADO THRU 500-FIN
            END-SEARCH.
        600-FIN. EXIT.
 
        700-ACTUALIZAR-CONTACTO.
-           DISPLAY "HOLA DESDE 700-ACTUALIZAR-CONTACTO" LINE 2 COL 2
            MOVE WS-NOMBRE TO WS-TAB-NOMBRE(WS-INDICE).
            MOVE WS-APE-PATERNO TO WS-TAB-APE-PATERNO(WS-INDICE).
            MOVE WS-APE-MATERNO TO WS-TAB-APE-MATERNO(WS-INDICE).
            MOVE WS-NUM-CEL TO WS-TAB-NUM-CEL(WS-INDICE).
            MOVE WS-CORREO TO WS-TAB-CORREO(WS-INDICE).
+           PERFORM 250-REESCRIBIR-ARCHIVO THRU 250-FIN.
            PERFORM 100-MUESTRA-PANTALLA-INICIAL THRU 100-FIN.
        700-FIN. EXIT.
+
+       215-RESPALDAR-ARCHIVO.
+           ACCEPT WS-FECHA-RPT FROM DATE.
+           MOVE ZERO TO WS-POS-SEP.
+           PERFORM VARYING WS-IDX-RUTA FROM 100 BY -1
+                   UNTIL WS-IDX-RUTA < 1 OR WS-POS-SEP NOT = ZERO
+               IF WS-RUTA-BASE(WS-IDX-RUTA:1) = "/"
+                   OR WS-RUTA-BASE(WS-IDX-RUTA:1) = "\"
+                   MOVE WS-IDX-RUTA TO WS-POS-SEP
+               END-IF
+           END-PERFORM.
+           MOVE SPACES TO WS-NOMBRE-RESPALDO.
+           IF WS-POS-SEP > ZERO
+               STRING WS-RUTA-BASE(1:WS-POS-SEP) DELIMITED BY SIZE
+                      "base_" DELIMITED BY SIZE
+                      WS-FECHA-RPT DELIMITED BY SIZE
+                      ".bak" DELIMITED BY SIZE
+                   INTO WS-NOMBRE-RESPALDO
+               END-STRING
+           ELSE
+               STRING "base_" DELIMITED BY SIZE
+                      WS-FECHA-RPT DELIMITED BY SIZE
+                      ".bak" DELIMITED BY SIZE
+                   INTO WS-NOMBRE-RESPALDO
+               END-STRING
+           END-IF.
+           MOVE SPACES TO WS-SW-RESPALDO.
+           OPEN INPUT BASE.
+           OPEN OUTPUT BASE-RESPALDO.
+           PERFORM UNTIL WS-SW-RESPALDO = "Y"
+               READ BASE INTO REG-CONTACTO
+                   AT END MOVE "Y" TO WS-SW-RESPALDO
+                   NOT AT END
+                       WRITE REG-RESPALDO FROM REG-CONTACTO
+               END-READ
+           END-PERFORM.
+           CLOSE BASE.
+           CLOSE BASE-RESPALDO.
+       215-RESPALDO-FIN. EXIT.
+
+       250-REESCRIBIR-ARCHIVO.
+           PERFORM 215-RESPALDAR-ARCHIVO THRU 215-RESPALDO-FIN.
+           OPEN OUTPUT BASE
+           PERFORM VARYING WS-INDICE-TABLA FROM 1 BY 1
+                   UNTIL WS-INDICE-TABLA > WS-CONTADOR
+               WRITE REG-CONTACTO FROM WS-TABLA(WS-INDICE-TABLA)
+           END-PERFORM
+           CLOSE BASE.
+       250-FIN. EXIT.
+
+       800-BORRAR-CONTACTO.
+           PERFORM 300-IMPRIME-ARCHIVO THRU 300-FIN.
+           DISPLAY SS-BORRAR-CONTACTO.
+           ACCEPT SS-BORRAR-CONTACTO.
+           IF      WS-BORRAR-NUM NOT NUMERIC
+               OR  WS-BORRAR-NUM < 1
+               OR  WS-BORRAR-NUM > WS-CONTADOR
+                   DISPLAY "NUMERO DE CONTACTO INVALIDO" LINE 22 COL 10
+                   ACCEPT  WS-PAUSAR-SC LINE 22 COL 45
+           ELSE
+                   PERFORM 810-QUITAR-DE-TABLA THRU 810-FIN
+                   PERFORM 250-REESCRIBIR-ARCHIVO THRU 250-FIN
+                   DISPLAY "CONTACTO BORRADO" LINE 22 COL 10
+                   ACCEPT  WS-PAUSAR-SC LINE 22 COL 30
+           END-IF.
+           PERFORM 100-MUESTRA-PANTALLA-INICIAL THRU 100-FIN.
+       800-FIN. EXIT.
+
+       810-QUITAR-DE-TABLA.
+           PERFORM VARYING WS-INDICE-TABLA FROM WS-BORRAR-NUM BY 1
+                   UNTIL WS-INDICE-TABLA >= WS-CONTADOR
+               MOVE WS-TABLA(WS-INDICE-TABLA + 1)
+                 TO WS-TABLA(WS-INDICE-TABLA)
+           END-PERFORM.
+           SUBTRACT 1 FROM WS-CONTADOR.
+       810-FIN. EXIT.
+
+       900-GENERA-REPORTE.
+           OPEN OUTPUT REPORTE.
+           MOVE 1 TO WS-PAGINA-RPT.
+           MOVE ZERO TO WS-LINEAS-PAGINA-RPT.
+           MOVE ZERO TO WS-INDICE-LISTA.
+           PERFORM 920-ENCABEZADO-REPORTE THRU 920-FIN.
+           PERFORM UNTIL WS-INDICE-LISTA >= WS-CONTADOR
+               IF WS-LINEAS-PAGINA-RPT >= WS-LINEAS-POR-PAGINA
+                   PERFORM 930-PIE-REPORTE THRU 930-FIN
+                   ADD 1 TO WS-PAGINA-RPT
+                   PERFORM 920-ENCABEZADO-REPORTE THRU 920-FIN
+               END-IF
+               ADD 1 TO WS-INDICE-LISTA
+               MOVE WS-TAB-NOMBRE(WS-INDICE-LISTA)      TO WSR-COL1
+               MOVE WS-TAB-APE-PATERNO(WS-INDICE-LISTA) TO WSR-COL2
+               MOVE WS-TAB-APE-MATERNO(WS-INDICE-LISTA) TO WSR-COL3
+               MOVE WS-TAB-NUM-CEL(WS-INDICE-LISTA)     TO WSR-COL4
+               MOVE WS-TAB-CORREO(WS-INDICE-LISTA)      TO WSR-COL5
+               WRITE REG-REPORTE FROM WS-LINEA-REPORTE
+               ADD 1 TO WS-LINEAS-PAGINA-RPT
+           END-PERFORM.
+           PERFORM 930-PIE-REPORTE THRU 930-FIN.
+           CLOSE REPORTE.
+           DISPLAY "REPORTE GENERADO EN REPORTE.TXT" LINE 22 COL 10.
+           ACCEPT  WS-PAUSAR-SC LINE 22 COL 45.
+           PERFORM 100-MUESTRA-PANTALLA-INICIAL THRU 100-FIN.
+       900-FIN. EXIT.
+
+       920-ENCABEZADO-REPORTE.
+           ACCEPT WS-FECHA-RPT FROM DATE.
+           MOVE SPACES TO WS-LINEA-REPORTE.
+           STRING "DIRECTORIO TELEFONICO - FECHA: " DELIMITED BY SIZE
+                  WS-FECHA-RPT                      DELIMITED BY SIZE
+                  "  PAGINA: "                      DELIMITED BY SIZE
+                  WS-PAGINA-RPT                      DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE
+           END-STRING
+           WRITE REG-REPORTE FROM WS-LINEA-REPORTE.
+           MOVE SPACES             TO WS-LINEA-REPORTE.
+           MOVE "NOMBRE"           TO WSR-COL1.
+           MOVE "A.PATERNO"        TO WSR-COL2.
+           MOVE "A.MATERNO"        TO WSR-COL3.
+           MOVE "TELEFONO"         TO WSR-COL4.
+           MOVE "CORREO"           TO WSR-COL5.
+           WRITE REG-REPORTE FROM WS-LINEA-REPORTE.
+           MOVE ZERO TO WS-LINEAS-PAGINA-RPT.
+       920-FIN. EXIT.
+
+       930-PIE-REPORTE.
+           MOVE SPACES               TO WS-LINEA-REPORTE.
+           MOVE "TOTAL LINEAS"       TO WSR-COL1.
+           MOVE WS-LINEAS-PAGINA-RPT TO WSR-COL2.
+           WRITE REG-REPORTE FROM WS-LINEA-REPORTE.
+       930-FIN. EXIT.
+
+       1000-BUSCAR-CONTACTO.
+           DISPLAY SS-LIMPIAR-PANTALLA.
+           DISPLAY SS-BUSCAR-CONTACTO.
+           MOVE SPACES TO WS-BUSQUEDA-APELLIDO.
+           MOVE ZERO   TO WS-BUSQUEDA-TELEFONO.
+           ACCEPT WS-BUSQUEDA-APELLIDO LINE 15 COL 61.
+           ACCEPT WS-BUSQUEDA-TELEFONO LINE 16 COL 61.
+           SET WS-INDICE TO 1.
+           SEARCH WS-TABLA AT END
+               DISPLAY "CONTACTO NO ENCONTRADO" LINE 22 COL 10
+               ACCEPT  WS-PAUSAR-SC LINE 22 COL 35
+           WHEN (WS-BUSQUEDA-APELLIDO NOT = SPACES
+             AND (WS-TAB-APE-PATERNO(WS-INDICE)
+                    = WS-BUSQUEDA-APELLIDO
+               OR WS-TAB-APE-MATERNO(WS-INDICE)
+                    = WS-BUSQUEDA-APELLIDO))
+              OR (WS-BUSQUEDA-TELEFONO NOT = ZERO
+             AND WS-TAB-NUM-CEL(WS-INDICE)
+                    = WS-BUSQUEDA-TELEFONO)
+               PERFORM 1010-MOSTRAR-RESULTADO THRU 1010-FIN
+           END-SEARCH.
+           PERFORM 100-MUESTRA-PANTALLA-INICIAL THRU 100-FIN.
+       1000-FIN. EXIT.
+
+       1010-MOSTRAR-RESULTADO.
+           DISPLAY SS-LIMPIAR-PANTALLA.
+           DISPLAY SS-RESULTADO-BUSQUEDA.
+           DISPLAY WS-TAB-NOMBRE(WS-INDICE)      LINE 15 COL 50.
+           DISPLAY WS-TAB-APE-PATERNO(WS-INDICE) LINE 16 COL 50.
+           DISPLAY WS-TAB-APE-MATERNO(WS-INDICE) LINE 17 COL 50.
+           DISPLAY WS-TAB-NUM-CEL(WS-INDICE)     LINE 18 COL 50.
+           DISPLAY WS-TAB-CORREO(WS-INDICE)      LINE 19 COL 50.
+           ACCEPT  WS-PAUSAR-SC LINE 22 COL 10.
+       1010-FIN. EXIT.
